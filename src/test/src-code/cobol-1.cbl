@@ -1,16 +1,862 @@
-* Sample Program Written in Cobol
-
-PROCEDURE DIVISION.
-Begin.
-    DISPLAY "Enter lower case character or digit. No data ends.".
-    ACCEPT Char.
-    PERFORM UNTIL NOT ValidCharacter
-        EVALUATE TRUE
-           WHEN Vowel DISPLAY "The letter " Char " is a vowel."
-           WHEN Consonant DISPLAY "The letter " Char " is a consonant."
-           WHEN Digit DISPLAY Char " is a digit."
-           WHEN OTHER DISPLAY "problems found"
-        END-EVALUATE
-    END-PERFORM
-    STOP RUN.;
-    
\ No newline at end of file
+001000* Sample Program Written in Cobol
+001010 IDENTIFICATION DIVISION.
+001020 PROGRAM-ID. CHARCLS.
+001030 AUTHOR. D. K. WHITFIELD.
+001040 INSTALLATION. FORMS PROCESSING - DATA CONTROL.
+001050 DATE-WRITTEN. 01/14/1994.
+001060 DATE-COMPILED.
+001070 REMARKS. CLASSIFIES CHARACTERS FROM SCANNED OCR EXCEPTION FORMS
+001080     INTO VOWEL, CONSONANT, DIGIT, UPPERCASE LETTER AND ADDRESS
+001090     PUNCTUATION CATEGORIES FOR THE NIGHTLY OCR EXCEPTION RUN.
+001100*
+001110*----------------------------------------------------------------
+001120*                    MODIFICATION HISTORY
+001130*----------------------------------------------------------------
+001140* 01/14/94  DKW   ORIGINAL CODING.  ONE CHARACTER PER ACCEPT,
+001150*                 CLASSIFIED AS VOWEL, CONSONANT OR DIGIT.
+001160* 03/02/98  RJP   CONVERTED TO BATCH.  CHARACTERS ARE NOW READ
+001170*                 FROM CHARIN, ONE PER RECORD, AND THE CLASSIFY
+001180*                 LOOP IS DRIVEN OFF END OF FILE RATHER THAN
+001190*                 AN OPERATOR SITTING AT THE CONSOLE.
+001200*                 ADDED CHARLOG CLASSIFICATION AUDIT TRAIL.
+001210* 05/19/99  MTS   ADDED END-OF-RUN DIGIT FREQUENCY TALLY AND
+001220*                 REJFILE REWORK FILE WITH REASON CODES FOR THE
+001230*                 DATA ENTRY REWORK QUEUE.
+001240* 11/08/01  RJP   WIDENED CHARACTER CLASSES TO RECOGNIZE UPPER
+001250*                 CASE LETTERS AND ADDRESS PUNCTUATION (HYPHEN,
+001260*                 APOSTROPHE, AMPERSAND) SO A NORMAL ADDRESS
+001270*                 LINE NO LONGER FALLS OUT AS A REJECT.  REASON
+001280*                 CODE 02 (UPPERCASE) IS KEPT DEFINED FOR THE
+001290*                 REWORK QUEUE'S SAKE BUT IS NO LONGER PRODUCED.
+001300* 02/27/04  MTS   ADDED HEADER CONTROL RECORD AHEAD OF THE
+001310*                 CHARACTER STREAM AND END-OF-RUN BALANCING
+001320*                 AGAINST ITS EXPECTED COUNT.  ADDED CHECKPOINT/
+001330*                 RESTART FOR LONG OVERNIGHT BATCHES.
+001340* 07/15/06  RJP   ADDED SHIFT-LEVEL SUMMARY REPORT AND THE
+001350*                 OCRFEED OUTPUT FEED FOR THE OCR CONFIDENCE
+001360*                 SCORING SYSTEM.
+001370* 09/30/09  MTS   REPLACED THE VOWEL/CONSONANT LETTER-BY-LETTER
+001380*                 COMPARISONS WITH A CHARACTER-CLASS TABLE BUILT
+001390*                 ONCE AT INITIALIZATION, LOOKED UP BY ORDINAL
+001400*                 POSITION SO LARGE BATCHES CLASSIFY IN CONSTANT
+001410*                 TIME PER CHARACTER.
+001420* 04/11/11  RJP   ADDED FILE STATUS CHECKING ON EVERY OPEN SO A
+001430*                 BAD DATASET ABENDS WITH A MESSAGE AND A RETURN
+001440*                 CODE INSTEAD OF AN UNCAUGHT RUNTIME ABEND.
+001450*                 RESTART INDICATOR NOW COMES FROM A PARMFILE
+001460*                 PARAMETER CARD INSTEAD OF THE COMMAND LINE.
+001470*                 A MISSING CHKPTFILE ON RESTART NO LONGER
+001480*                 ABENDS - TREATED AS RESTART FROM THE TOP.  THE
+001490*                 HEADER READ NO LONGER PRIMES THE DETAIL READ
+001500*                 WHEN CHARIN IS EMPTY.
+001510* 09/06/13  MTS   RESTART NOW OPENS CHARLOG, REJFILE AND OCRFEED
+001520*                 WITH EXTEND INSTEAD OF OUTPUT SO THE RESUMED
+001530*                 PORTION OF THE RUN IS APPENDED TO THE PRIOR
+001540*                 PORTION RATHER THAN OVERWRITING IT.  THE SHIFT
+001550*                 AND DIGIT FREQUENCY TOTALS ARE NOW CARRIED IN
+001560*                 THE CHECKPOINT RECORD AND RESTORED ON RESTART
+001570*                 SO THE SUMMARY REPORT BALANCES ACROSS A
+001580*                 RESTART.  THE DIGIT FREQUENCY TABLE IS NOW
+001590*                 EXPLICITLY ZEROED AT INITIALIZATION.
+001600* 02/14/14  RJP   CHKPTFILE OPEN IN 7100 NOW CHECKS FILE STATUS
+001610*                 LIKE EVERY OTHER OPEN IN THE PROGRAM.  AN
+001620*                 OUT-OF-BALANCE RUN NOW SETS A NONZERO RETURN
+001630*                 CODE FOR THE JOB SCHEDULER INSTEAD OF ONLY
+001640*                 FLAGGING THE SUMMARY REPORT.  THE CHECKPOINT'S
+001650*                 RUN DATE IS NOW CARRIED FORWARD ON RESTART AND
+001660*                 COMPARED AGAINST THE CURRENT RUN, WITH A
+001670*                 WARNING (NOT AN ABEND) WHEN THEY DIFFER, SINCE
+001680*                 AN OVERNIGHT BATCH CAN LEGITIMATELY SPAN
+001690*                 MIDNIGHT.
+001700*
+001710 ENVIRONMENT DIVISION.
+001720 CONFIGURATION SECTION.
+001730 SOURCE-COMPUTER. IBM-370.
+001740 OBJECT-COMPUTER. IBM-370.
+001750 INPUT-OUTPUT SECTION.
+001760 FILE-CONTROL.
+001770     SELECT CHARACTER-INPUT-FILE ASSIGN TO "CHARIN"
+001780         ORGANIZATION IS SEQUENTIAL
+001790         FILE STATUS IS WS-CHARIN-STATUS.
+001800     SELECT CLASSIFICATION-LOG-FILE ASSIGN TO "CHARLOG"
+001810         ORGANIZATION IS SEQUENTIAL
+001820         FILE STATUS IS WS-CHARLOG-STATUS.
+001830     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+001840         ORGANIZATION IS SEQUENTIAL
+001850         FILE STATUS IS WS-REJFILE-STATUS.
+001860     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+001870         ORGANIZATION IS SEQUENTIAL
+001880         FILE STATUS IS WS-CHKPT-STATUS.
+001890     SELECT SUMMARY-REPORT-FILE ASSIGN TO "RPTFILE"
+001900         ORGANIZATION IS SEQUENTIAL
+001910         FILE STATUS IS WS-RPTFILE-STATUS.
+001920     SELECT OCR-FEED-FILE ASSIGN TO "OCRFEED"
+001930         ORGANIZATION IS SEQUENTIAL
+001940         FILE STATUS IS WS-OCRFEED-STATUS.
+001950     SELECT RESTART-PARAMETER-FILE ASSIGN TO "PARMFILE"
+001960         ORGANIZATION IS SEQUENTIAL
+001970         FILE STATUS IS WS-PARMFILE-STATUS.
+001980*
+001990 DATA DIVISION.
+002000 FILE SECTION.
+002010*
+002020*    CHARACTER-INPUT-FILE CARRIES ONE HEADER CONTROL RECORD
+002030*    FOLLOWED BY ONE CHARACTER DETAIL RECORD PER SCANNED
+002040*    CHARACTER.  BOTH RECORD LAYOUTS SHARE THE SAME 80 BYTE
+002050*    RECORD AREA.
+002060 FD  CHARACTER-INPUT-FILE
+002070     LABEL RECORDS ARE STANDARD.
+002080 01  CTL-HEADER-RECORD.
+002090     05  CTL-EXPECTED-COUNT         PIC 9(07).
+002100     05  CTL-SHIFT-CODE             PIC X(01).
+002110     05  FILLER                     PIC X(72).
+002120 01  CHAR-DETAIL-RECORD.
+002130     05  CHAR-DETAIL-CHARACTER      PIC X(01).
+002140     05  FILLER                     PIC X(79).
+002150*
+002160 FD  CLASSIFICATION-LOG-FILE
+002170     LABEL RECORDS ARE STANDARD.
+002180 01  CLASSIFICATION-LOG-RECORD.
+002190     05  LOG-SEQUENCE-NUMBER        PIC 9(07).
+002200     05  LOG-CHARACTER              PIC X(01).
+002210     05  LOG-CATEGORY               PIC X(12).
+002220     05  LOG-DATE                   PIC 9(08).
+002230     05  LOG-TIME                   PIC 9(08).
+002240     05  FILLER                     PIC X(44).
+002250*
+002260 FD  REJECT-FILE
+002270     LABEL RECORDS ARE STANDARD.
+002280 01  REJECT-RECORD.
+002290     05  REJ-SEQUENCE-NUMBER        PIC 9(07).
+002300     05  REJ-CHARACTER              PIC X(01).
+002310     05  REJ-REASON-CODE            PIC X(02).
+002320     05  REJ-REASON-TEXT            PIC X(25).
+002330     05  FILLER                     PIC X(45).
+002340*
+002350 FD  CHECKPOINT-FILE
+002360     LABEL RECORDS ARE STANDARD.
+002370 01  CHECKPOINT-RECORD.
+002380     05  CKPT-LAST-SEQUENCE-PROCESSED PIC 9(07).
+002390     05  CKPT-RUN-DATE              PIC 9(08).
+002400     05  CKPT-SHIFT-VOWEL-COUNT     PIC 9(07).
+002410     05  CKPT-SHIFT-CONSONANT-COUNT PIC 9(07).
+002420     05  CKPT-SHIFT-DIGIT-COUNT     PIC 9(07).
+002430     05  CKPT-SHIFT-UPPERCASE-COUNT PIC 9(07).
+002440     05  CKPT-SHIFT-PUNCTUATION-COUNT PIC 9(07).
+002450     05  CKPT-SHIFT-REJECT-COUNT    PIC 9(07).
+002460     05  CKPT-DIGIT-FREQUENCY-COUNT PIC 9(07)
+002470                                    OCCURS 10 TIMES.
+002480     05  FILLER                     PIC X(05).
+002490*
+002500 FD  SUMMARY-REPORT-FILE
+002510     LABEL RECORDS ARE STANDARD.
+002520 01  SUMMARY-REPORT-LINE             PIC X(132).
+002530*
+002540*    OCR-FEED-FILE IS READ BY THE DOWNSTREAM OCR CONFIDENCE
+002550*    SCORING SYSTEM.  ONLY CLASSIFIED (NON-REJECT) CHARACTERS
+002560*    ARE FED.
+002570 FD  OCR-FEED-FILE
+002580     LABEL RECORDS ARE STANDARD.
+002590 01  OCR-FEED-RECORD.
+002600     05  OCR-FEED-SEQUENCE-NUMBER   PIC 9(07).
+002610     05  OCR-FEED-CHARACTER         PIC X(01).
+002620     05  OCR-FEED-CLASS-CODE        PIC X(01).
+002630     05  OCR-FEED-CONFIDENCE-WEIGHT PIC 9(03).
+002640     05  FILLER                     PIC X(38).
+002650*
+002660*    RESTART-PARAMETER-FILE CARRIES A SINGLE SYSIN-STYLE
+002670*    PARAMETER CARD.  THE FILE IS OPTIONAL - WHEN IT IS NOT
+002680*    PRESENT THE RUN IS TREATED AS A NORMAL (NON-RESTART) RUN.
+002690*
+002700 FD  RESTART-PARAMETER-FILE
+002710     LABEL RECORDS ARE STANDARD.
+002720 01  PARM-RECORD.
+002730     05  PARM-RESTART-INDICATOR     PIC X(01).
+002740     05  FILLER                     PIC X(79).
+002750*
+002760 WORKING-STORAGE SECTION.
+002770*
+002780*    END-OF-FILE AND RUN SWITCHES
+002790*
+002800 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+002810     88  ValidCharacter                    VALUE "N".
+002820     88  END-OF-INPUT-REACHED              VALUE "Y".
+002830 77  WS-CKPT-EOF-SWITCH          PIC X(01) VALUE "N".
+002840 77  WS-CHECKPOINT-OPEN-SWITCH   PIC X(01) VALUE "N".
+002850 77  WS-BALANCE-SWITCH           PIC X(01) VALUE "N".
+002860     88  RUN-IS-OUT-OF-BALANCE             VALUE "Y".
+002870     88  RUN-IS-IN-BALANCE                 VALUE "N".
+002880 77  WS-RESTART-INDICATOR        PIC X(01) VALUE "N".
+002890     88  THIS-IS-A-RESTART-RUN             VALUE "R".
+002900*
+002910*    FILE STATUS FIELDS - CHECKED AFTER EVERY OPEN SO A BAD
+002920*    DATASET ABENDS WITH A MESSAGE AND A RETURN CODE INSTEAD OF
+002930*    AN UNCAUGHT RUNTIME ABEND
+002940*
+002950 77  WS-CHARIN-STATUS            PIC X(02) VALUE "00".
+002960     88  CHARIN-STATUS-OK                  VALUE "00".
+002970 77  WS-CHARLOG-STATUS           PIC X(02) VALUE "00".
+002980     88  CHARLOG-STATUS-OK                 VALUE "00".
+002990     88  CHARLOG-FILE-NOT-FOUND             VALUE "35".
+003000 77  WS-REJFILE-STATUS           PIC X(02) VALUE "00".
+003010     88  REJFILE-STATUS-OK                 VALUE "00".
+003020     88  REJFILE-FILE-NOT-FOUND             VALUE "35".
+003030 77  WS-CHKPT-STATUS             PIC X(02) VALUE "00".
+003040     88  CHKPT-STATUS-OK                   VALUE "00".
+003050     88  CHKPT-FILE-NOT-FOUND               VALUE "35".
+003060 77  WS-RPTFILE-STATUS           PIC X(02) VALUE "00".
+003070     88  RPTFILE-STATUS-OK                 VALUE "00".
+003080 77  WS-OCRFEED-STATUS           PIC X(02) VALUE "00".
+003090     88  OCRFEED-STATUS-OK                 VALUE "00".
+003100     88  OCRFEED-FILE-NOT-FOUND             VALUE "35".
+003110 77  WS-PARMFILE-STATUS          PIC X(02) VALUE "00".
+003120     88  PARMFILE-STATUS-OK                 VALUE "00".
+003130     88  PARMFILE-NOT-FOUND                 VALUE "35".
+003140*
+003150*    RUN COUNTERS AND CONTROL TOTALS
+003160*
+003170 77  WS-SEQUENCE-NUMBER          PIC 9(07) COMP VALUE ZERO.
+003180 77  WS-EXPECTED-COUNT           PIC 9(07) COMP VALUE ZERO.
+003190 77  WS-CHARACTERS-CLASSIFIED    PIC 9(07) COMP VALUE ZERO.
+003200 77  WS-RESTART-FROM-SEQUENCE    PIC 9(07) COMP VALUE ZERO.
+003210 77  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 100.
+003220 77  WS-CHECKPOINT-QUOTIENT      PIC 9(05) COMP VALUE ZERO.
+003230 77  WS-CHECKPOINT-REMAINDER     PIC 9(05) COMP VALUE ZERO.
+003240 77  WS-SHIFT-CODE               PIC X(01) VALUE "1".
+003250 77  WS-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+003260 77  WS-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+003270 77  WS-DIGIT-VALUE              PIC 9(01) VALUE ZERO.
+003280 77  WS-CHECKPOINT-RUN-DATE      PIC 9(08) VALUE ZERO.
+003290*
+003300*    SHIFT-LEVEL SUMMARY TOTALS
+003310*
+003320 77  WS-SHIFT-VOWEL-COUNT        PIC 9(07) COMP VALUE ZERO.
+003330 77  WS-SHIFT-CONSONANT-COUNT    PIC 9(07) COMP VALUE ZERO.
+003340 77  WS-SHIFT-DIGIT-COUNT        PIC 9(07) COMP VALUE ZERO.
+003350 77  WS-SHIFT-UPPERCASE-COUNT    PIC 9(07) COMP VALUE ZERO.
+003360 77  WS-SHIFT-PUNCTUATION-COUNT  PIC 9(07) COMP VALUE ZERO.
+003370 77  WS-SHIFT-REJECT-COUNT       PIC 9(07) COMP VALUE ZERO.
+003380 77  WS-RPT-COUNT-EDIT           PIC ZZZZZZ9.
+003390*
+003400*    CURRENT CHARACTER AND ITS CLASS CODE
+003410*
+003420 77  WS-CHAR                     PIC X(01).
+003430 77  WS-CHAR-CLASS-CODE          PIC X(01).
+003440     88  Vowel                             VALUE "V".
+003450     88  Consonant                         VALUE "C".
+003460     88  Digit                             VALUE "D".
+003470     88  UppercaseLetter                   VALUE "U".
+003480     88  Punctuation                       VALUE "P".
+003490     88  BlankCharacter                    VALUE "B".
+003500     88  UnknownCharacter                  VALUE "X".
+003510*
+003520*    CHARACTER-CLASS LOOKUP TABLE, BUILT ONCE AT INITIALIZATION
+003530*    AND SUBSCRIPTED BY THE ORDINAL POSITION OF THE CHARACTER
+003540*    BEING CLASSIFIED SO EACH LOOKUP IS CONSTANT TIME.
+003550*
+003560 01  WS-CHAR-CLASS-TABLE-AREA.
+003570     05  WS-CHAR-CLASS-ENTRY     PIC X(01)
+003580                                  OCCURS 256 TIMES
+003590                                  INDEXED BY WS-CLASS-IDX.
+003600 77  WS-BUILD-IDX                PIC 9(03) COMP VALUE ZERO.
+003610*
+003620*    SOURCE STRINGS USED TO BUILD THE CLASS TABLE ABOVE
+003630*
+003640 01  WS-LOWERCASE-LETTERS        PIC X(26) VALUE
+003650     "abcdefghijklmnopqrstuvwxyz".
+003660 01  WS-LOWERCASE-VOWELS         PIC X(05) VALUE "aeiou".
+003670 01  WS-UPPERCASE-LETTERS        PIC X(26) VALUE
+003680     "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+003690 01  WS-DIGIT-CHARACTERS         PIC X(10) VALUE "0123456789".
+003700 01  WS-PUNCTUATION-CHARACTERS   PIC X(03) VALUE "-'&".
+003710*
+003720*    DIGIT FREQUENCY TABLE FOR THE END-OF-RUN CONTROL BREAK
+003730*
+003740 01  WS-DIGIT-FREQUENCY-AREA.
+003750     05  WS-DIGIT-FREQUENCY-COUNT PIC 9(07) COMP VALUE ZERO
+003760                                  OCCURS 10 TIMES
+003770                                  INDEXED BY WS-DIGIT-IDX.
+003780 77  WS-CKPT-DIGIT-SUB           PIC 9(02) COMP VALUE ZERO.
+003790*
+003800*    SUMMARY REPORT PRINT LINE
+003810*
+003820 01  WS-REPORT-LINE.
+003830     05  FILLER                  PIC X(132) VALUE SPACES.
+003840*
+003850 PROCEDURE DIVISION.
+003860*
+003870*----------------------------------------------------------------
+003880*    0000-MAINLINE
+003890*----------------------------------------------------------------
+003900 0000-MAINLINE.
+003910     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT.
+003920     PERFORM UNTIL NOT ValidCharacter
+003930         PERFORM 3000-CLASSIFY-CHARACTER THRU 3000-EXIT
+003940         PERFORM 2000-READ-CHARACTER-RECORD THRU 2000-EXIT
+003950     END-PERFORM.
+003960     PERFORM 8000-TERMINATE-RUN THRU 8000-EXIT.
+003970     STOP RUN.
+003980*
+003990*----------------------------------------------------------------
+004000*    1000-INITIALIZE-RUN - OPEN FILES, BUILD THE CLASS TABLE,
+004010*    READ THE HEADER CONTROL RECORD AND POSITION FOR RESTART
+004020*----------------------------------------------------------------
+004030 1000-INITIALIZE-RUN.
+004040     DISPLAY "CHARCLS STARTING - BATCH CHARACTER CLASSIFIER".
+004050     PERFORM 1050-READ-RESTART-PARAMETER THRU 1050-EXIT.
+004060     PERFORM 1100-BUILD-CHARACTER-CLASS-TABLE THRU 1100-EXIT.
+004070     OPEN INPUT CHARACTER-INPUT-FILE.
+004080     IF NOT CHARIN-STATUS-OK
+004090         DISPLAY "CHARIN OPEN FAILED - STATUS " WS-CHARIN-STATUS
+004100         GO TO 9900-FATAL-FILE-ERROR
+004110     END-IF.
+004120     IF THIS-IS-A-RESTART-RUN
+004130         OPEN EXTEND CLASSIFICATION-LOG-FILE
+004140         IF CHARLOG-FILE-NOT-FOUND
+004150             OPEN OUTPUT CLASSIFICATION-LOG-FILE
+004160         END-IF
+004170     ELSE
+004180         OPEN OUTPUT CLASSIFICATION-LOG-FILE
+004190     END-IF.
+004200     IF NOT CHARLOG-STATUS-OK
+004210         DISPLAY "CHARLOG OPEN FAILED - STATUS "
+004220             WS-CHARLOG-STATUS
+004230         GO TO 9900-FATAL-FILE-ERROR
+004240     END-IF.
+004250     IF THIS-IS-A-RESTART-RUN
+004260         OPEN EXTEND REJECT-FILE
+004270         IF REJFILE-FILE-NOT-FOUND
+004280             OPEN OUTPUT REJECT-FILE
+004290         END-IF
+004300     ELSE
+004310         OPEN OUTPUT REJECT-FILE
+004320     END-IF.
+004330     IF NOT REJFILE-STATUS-OK
+004340         DISPLAY "REJFILE OPEN FAILED - STATUS "
+004350             WS-REJFILE-STATUS
+004360         GO TO 9900-FATAL-FILE-ERROR
+004370     END-IF.
+004380     OPEN OUTPUT SUMMARY-REPORT-FILE.
+004390     IF NOT RPTFILE-STATUS-OK
+004400         DISPLAY "RPTFILE OPEN FAILED - STATUS "
+004410             WS-RPTFILE-STATUS
+004420         GO TO 9900-FATAL-FILE-ERROR
+004430     END-IF.
+004440     IF THIS-IS-A-RESTART-RUN
+004450         OPEN EXTEND OCR-FEED-FILE
+004460         IF OCRFEED-FILE-NOT-FOUND
+004470             OPEN OUTPUT OCR-FEED-FILE
+004480         END-IF
+004490     ELSE
+004500         OPEN OUTPUT OCR-FEED-FILE
+004510     END-IF.
+004520     IF NOT OCRFEED-STATUS-OK
+004530         DISPLAY "OCRFEED OPEN FAILED - STATUS "
+004540             WS-OCRFEED-STATUS
+004550         GO TO 9900-FATAL-FILE-ERROR
+004560     END-IF.
+004570     IF THIS-IS-A-RESTART-RUN
+004580         PERFORM 1200-READ-LAST-CHECKPOINT THRU 1200-EXIT
+004590     END-IF.
+004600     READ CHARACTER-INPUT-FILE
+004610         AT END
+004620             DISPLAY "CHARIN IS EMPTY - NO HEADER RECORD FOUND"
+004630             MOVE "Y" TO WS-EOF-SWITCH
+004640     END-READ.
+004650     IF ValidCharacter
+004660         MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+004670         MOVE CTL-SHIFT-CODE TO WS-SHIFT-CODE
+004680     END-IF.
+004690     IF NOT END-OF-INPUT-REACHED
+004700         PERFORM 2000-READ-CHARACTER-RECORD THRU 2000-EXIT
+004710     END-IF.
+004720     IF WS-RESTART-FROM-SEQUENCE > ZERO
+004730         PERFORM 2100-SKIP-RESTART-RECORD THRU 2100-EXIT
+004740             UNTIL NOT ValidCharacter
+004750                OR WS-SEQUENCE-NUMBER > WS-RESTART-FROM-SEQUENCE
+004760         MOVE WS-RESTART-FROM-SEQUENCE
+004770             TO WS-CHARACTERS-CLASSIFIED
+004780     END-IF.
+004790 1000-EXIT.
+004800     EXIT.
+004810*
+004820*----------------------------------------------------------------
+004830*    1050-READ-RESTART-PARAMETER - READS THE RESTART INDICATOR
+004840*    FROM AN OPTIONAL SYSIN-STYLE PARAMETER CARD.  WHEN THE
+004850*    PARAMETER FILE DOES NOT EXIST THE RUN IS TREATED AS A
+004860*    NORMAL (NON-RESTART) RUN RATHER THAN AN ERROR.
+004870*----------------------------------------------------------------
+004880 1050-READ-RESTART-PARAMETER.
+004890     MOVE "N" TO WS-RESTART-INDICATOR.
+004900     OPEN INPUT RESTART-PARAMETER-FILE.
+004910     IF PARMFILE-NOT-FOUND
+004920         DISPLAY "NO PARMFILE - NORMAL (NON-RESTART) RUN"
+004930     ELSE
+004940         IF NOT PARMFILE-STATUS-OK
+004950             DISPLAY "PARMFILE OPEN FAILED - STATUS "
+004960                 WS-PARMFILE-STATUS
+004970             GO TO 9900-FATAL-FILE-ERROR
+004980         END-IF
+004990         READ RESTART-PARAMETER-FILE
+005000             AT END
+005010                 DISPLAY "PARMFILE IS EMPTY - NORMAL RUN"
+005020             NOT AT END
+005030                 MOVE PARM-RESTART-INDICATOR
+005040                     TO WS-RESTART-INDICATOR
+005050         END-READ
+005060         CLOSE RESTART-PARAMETER-FILE
+005070     END-IF.
+005080 1050-EXIT.
+005090     EXIT.
+005100*
+005110*----------------------------------------------------------------
+005120*    1100-BUILD-CHARACTER-CLASS-TABLE AND ITS WORKER PARAGRAPHS
+005130*----------------------------------------------------------------
+005140 1100-BUILD-CHARACTER-CLASS-TABLE.
+005150     PERFORM 1110-INIT-TABLE-ENTRY THRU 1110-EXIT
+005160         VARYING WS-CLASS-IDX FROM 1 BY 1
+005170         UNTIL WS-CLASS-IDX > 256.
+005180     PERFORM 1120-MARK-LOWERCASE-LETTER THRU 1120-EXIT
+005190         VARYING WS-BUILD-IDX FROM 1 BY 1
+005200         UNTIL WS-BUILD-IDX > 26.
+005210     PERFORM 1130-MARK-LOWERCASE-VOWEL THRU 1130-EXIT
+005220         VARYING WS-BUILD-IDX FROM 1 BY 1 UNTIL WS-BUILD-IDX > 5.
+005230     PERFORM 1140-MARK-UPPERCASE-LETTER THRU 1140-EXIT
+005240         VARYING WS-BUILD-IDX FROM 1 BY 1
+005250         UNTIL WS-BUILD-IDX > 26.
+005260     PERFORM 1150-MARK-DIGIT-CHARACTER THRU 1150-EXIT
+005270         VARYING WS-BUILD-IDX FROM 1 BY 1
+005280         UNTIL WS-BUILD-IDX > 10.
+005290     PERFORM 1160-MARK-PUNCTUATION-CHARACTER THRU 1160-EXIT
+005300         VARYING WS-BUILD-IDX FROM 1 BY 1 UNTIL WS-BUILD-IDX > 3.
+005310     SET WS-CLASS-IDX TO FUNCTION ORD(SPACE).
+005320     MOVE "B" TO WS-CHAR-CLASS-ENTRY(WS-CLASS-IDX).
+005330 1100-EXIT.
+005340     EXIT.
+005350 1110-INIT-TABLE-ENTRY.
+005360     MOVE "X" TO WS-CHAR-CLASS-ENTRY(WS-CLASS-IDX).
+005370 1110-EXIT.
+005380     EXIT.
+005390 1120-MARK-LOWERCASE-LETTER.
+005400     SET WS-CLASS-IDX TO
+005410         FUNCTION ORD(WS-LOWERCASE-LETTERS(WS-BUILD-IDX:1)).
+005420     MOVE "C" TO WS-CHAR-CLASS-ENTRY(WS-CLASS-IDX).
+005430 1120-EXIT.
+005440     EXIT.
+005450 1130-MARK-LOWERCASE-VOWEL.
+005460     SET WS-CLASS-IDX TO
+005470         FUNCTION ORD(WS-LOWERCASE-VOWELS(WS-BUILD-IDX:1)).
+005480     MOVE "V" TO WS-CHAR-CLASS-ENTRY(WS-CLASS-IDX).
+005490 1130-EXIT.
+005500     EXIT.
+005510 1140-MARK-UPPERCASE-LETTER.
+005520     SET WS-CLASS-IDX TO
+005530         FUNCTION ORD(WS-UPPERCASE-LETTERS(WS-BUILD-IDX:1)).
+005540     MOVE "U" TO WS-CHAR-CLASS-ENTRY(WS-CLASS-IDX).
+005550 1140-EXIT.
+005560     EXIT.
+005570 1150-MARK-DIGIT-CHARACTER.
+005580     SET WS-CLASS-IDX TO
+005590         FUNCTION ORD(WS-DIGIT-CHARACTERS(WS-BUILD-IDX:1)).
+005600     MOVE "D" TO WS-CHAR-CLASS-ENTRY(WS-CLASS-IDX).
+005610 1150-EXIT.
+005620     EXIT.
+005630 1160-MARK-PUNCTUATION-CHARACTER.
+005640     SET WS-CLASS-IDX TO
+005650         FUNCTION ORD(WS-PUNCTUATION-CHARACTERS(WS-BUILD-IDX:1)).
+005660     MOVE "P" TO WS-CHAR-CLASS-ENTRY(WS-CLASS-IDX).
+005670 1160-EXIT.
+005680     EXIT.
+005690*
+005700*----------------------------------------------------------------
+005710*    1200-READ-LAST-CHECKPOINT - RESTART PROCESSING
+005720*----------------------------------------------------------------
+005730 1200-READ-LAST-CHECKPOINT.
+005740     MOVE ZERO TO WS-RESTART-FROM-SEQUENCE.
+005750     MOVE ZERO TO WS-CHECKPOINT-RUN-DATE.
+005760     MOVE "N" TO WS-CKPT-EOF-SWITCH.
+005770     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+005780     OPEN INPUT CHECKPOINT-FILE.
+005790     IF CHKPT-FILE-NOT-FOUND
+005800         DISPLAY "NO CHKPTFILE FOUND - RESTARTING FROM THE TOP"
+005810     ELSE
+005820         IF NOT CHKPT-STATUS-OK
+005830             DISPLAY "CHKPTFILE OPEN FAILED - STATUS "
+005840                 WS-CHKPT-STATUS
+005850             GO TO 9900-FATAL-FILE-ERROR
+005860         END-IF
+005870         PERFORM 1210-READ-CHECKPOINT-RECORD THRU 1210-EXIT
+005880             UNTIL WS-CKPT-EOF-SWITCH = "Y"
+005890         CLOSE CHECKPOINT-FILE
+005900         IF WS-CHECKPOINT-RUN-DATE NOT = ZERO
+005910             AND WS-CHECKPOINT-RUN-DATE NOT = WS-CURRENT-DATE
+005920             DISPLAY "** WARNING - CHKPTFILE WAS WRITTEN "
+005930                 WS-CHECKPOINT-RUN-DATE " CURRENT RUN DATE IS "
+005940                 WS-CURRENT-DATE " **"
+005950         END-IF
+005960         DISPLAY "RESTARTING AFTER SEQUENCE "
+005970             WS-RESTART-FROM-SEQUENCE
+005980     END-IF.
+005990 1200-EXIT.
+006000     EXIT.
+006010 1210-READ-CHECKPOINT-RECORD.
+006020     READ CHECKPOINT-FILE
+006030         AT END
+006040             MOVE "Y" TO WS-CKPT-EOF-SWITCH
+006050         NOT AT END
+006060             MOVE CKPT-LAST-SEQUENCE-PROCESSED
+006070                 TO WS-RESTART-FROM-SEQUENCE
+006080             MOVE CKPT-RUN-DATE
+006090                 TO WS-CHECKPOINT-RUN-DATE
+006100             MOVE CKPT-SHIFT-VOWEL-COUNT
+006110                 TO WS-SHIFT-VOWEL-COUNT
+006120             MOVE CKPT-SHIFT-CONSONANT-COUNT
+006130                 TO WS-SHIFT-CONSONANT-COUNT
+006140             MOVE CKPT-SHIFT-DIGIT-COUNT
+006150                 TO WS-SHIFT-DIGIT-COUNT
+006160             MOVE CKPT-SHIFT-UPPERCASE-COUNT
+006170                 TO WS-SHIFT-UPPERCASE-COUNT
+006180             MOVE CKPT-SHIFT-PUNCTUATION-COUNT
+006190                 TO WS-SHIFT-PUNCTUATION-COUNT
+006200             MOVE CKPT-SHIFT-REJECT-COUNT
+006210                 TO WS-SHIFT-REJECT-COUNT
+006220             PERFORM 1220-RESTORE-DIGIT-FREQUENCY-ENTRY
+006230                     THRU 1220-EXIT
+006240                 VARYING WS-CKPT-DIGIT-SUB FROM 1 BY 1
+006250                 UNTIL WS-CKPT-DIGIT-SUB > 10
+006260     END-READ.
+006270 1210-EXIT.
+006280     EXIT.
+006290 1220-RESTORE-DIGIT-FREQUENCY-ENTRY.
+006300     MOVE CKPT-DIGIT-FREQUENCY-COUNT(WS-CKPT-DIGIT-SUB)
+006310         TO WS-DIGIT-FREQUENCY-COUNT(WS-CKPT-DIGIT-SUB).
+006320 1220-EXIT.
+006330     EXIT.
+006340*
+006350*----------------------------------------------------------------
+006360*    2000-READ-CHARACTER-RECORD - DRIVES THE MAIN LOOP OFF EOF
+006370*----------------------------------------------------------------
+006380 2000-READ-CHARACTER-RECORD.
+006390     READ CHARACTER-INPUT-FILE
+006400         AT END
+006410             MOVE "Y" TO WS-EOF-SWITCH
+006420         NOT AT END
+006430             ADD 1 TO WS-SEQUENCE-NUMBER
+006440     END-READ.
+006450 2000-EXIT.
+006460     EXIT.
+006470 2100-SKIP-RESTART-RECORD.
+006480     PERFORM 2000-READ-CHARACTER-RECORD THRU 2000-EXIT.
+006490 2100-EXIT.
+006500     EXIT.
+006510*
+006520*----------------------------------------------------------------
+006530*    3000-CLASSIFY-CHARACTER - ONE CHARACTER THROUGH THE LOOP
+006540*----------------------------------------------------------------
+006550 3000-CLASSIFY-CHARACTER.
+006560     MOVE CHAR-DETAIL-CHARACTER TO WS-CHAR.
+006570     PERFORM 3100-LOOKUP-CHARACTER-CLASS THRU 3100-EXIT.
+006580     ADD 1 TO WS-CHARACTERS-CLASSIFIED.
+006590     EVALUATE TRUE
+006600         WHEN Vowel
+006610             DISPLAY "The letter " WS-CHAR " is a vowel."
+006620             ADD 1 TO WS-SHIFT-VOWEL-COUNT
+006630             PERFORM 4000-WRITE-CLASSIFICATION-LOG THRU 4000-EXIT
+006640             PERFORM 6000-WRITE-OCR-FEED-RECORD THRU 6000-EXIT
+006650         WHEN Consonant
+006660             DISPLAY "The letter " WS-CHAR " is a consonant."
+006670             ADD 1 TO WS-SHIFT-CONSONANT-COUNT
+006680             PERFORM 4000-WRITE-CLASSIFICATION-LOG THRU 4000-EXIT
+006690             PERFORM 6000-WRITE-OCR-FEED-RECORD THRU 6000-EXIT
+006700         WHEN Digit
+006710             DISPLAY WS-CHAR " is a digit."
+006720             PERFORM 3200-TALLY-DIGIT-FREQUENCY THRU 3200-EXIT
+006730             ADD 1 TO WS-SHIFT-DIGIT-COUNT
+006740             PERFORM 4000-WRITE-CLASSIFICATION-LOG THRU 4000-EXIT
+006750             PERFORM 6000-WRITE-OCR-FEED-RECORD THRU 6000-EXIT
+006760         WHEN UppercaseLetter
+006770             DISPLAY "The letter " WS-CHAR " is uppercase."
+006780             ADD 1 TO WS-SHIFT-UPPERCASE-COUNT
+006790             PERFORM 4000-WRITE-CLASSIFICATION-LOG THRU 4000-EXIT
+006800             PERFORM 6000-WRITE-OCR-FEED-RECORD THRU 6000-EXIT
+006810         WHEN Punctuation
+006820             DISPLAY WS-CHAR " is address punctuation."
+006830             ADD 1 TO WS-SHIFT-PUNCTUATION-COUNT
+006840             PERFORM 4000-WRITE-CLASSIFICATION-LOG THRU 4000-EXIT
+006850             PERFORM 6000-WRITE-OCR-FEED-RECORD THRU 6000-EXIT
+006860         WHEN OTHER
+006870             DISPLAY "problems found"
+006880             ADD 1 TO WS-SHIFT-REJECT-COUNT
+006890             PERFORM 5000-WRITE-REJECT-RECORD THRU 5000-EXIT
+006900     END-EVALUATE.
+006910     PERFORM 7000-CHECKPOINT-IF-DUE THRU 7000-EXIT.
+006920 3000-EXIT.
+006930     EXIT.
+006940 3100-LOOKUP-CHARACTER-CLASS.
+006950     SET WS-CLASS-IDX TO FUNCTION ORD(WS-CHAR).
+006960     MOVE WS-CHAR-CLASS-ENTRY(WS-CLASS-IDX)
+006970         TO WS-CHAR-CLASS-CODE.
+006980 3100-EXIT.
+006990     EXIT.
+007000 3200-TALLY-DIGIT-FREQUENCY.
+007010     MOVE WS-CHAR TO WS-DIGIT-VALUE.
+007020     SET WS-DIGIT-IDX TO WS-DIGIT-VALUE.
+007030     SET WS-DIGIT-IDX UP BY 1.
+007040     ADD 1 TO WS-DIGIT-FREQUENCY-COUNT(WS-DIGIT-IDX).
+007050 3200-EXIT.
+007060     EXIT.
+007070*
+007080*----------------------------------------------------------------
+007090*    4000-WRITE-CLASSIFICATION-LOG - AUDIT TRAIL FOR EVERY
+007100*    CHARACTER CLASSIFIED
+007110*----------------------------------------------------------------
+007120 4000-WRITE-CLASSIFICATION-LOG.
+007130     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+007140     ACCEPT WS-CURRENT-TIME FROM TIME.
+007150     MOVE WS-SEQUENCE-NUMBER TO LOG-SEQUENCE-NUMBER.
+007160     MOVE WS-CHAR TO LOG-CHARACTER.
+007170     PERFORM 4100-SET-LOG-CATEGORY-TEXT THRU 4100-EXIT.
+007180     MOVE WS-CURRENT-DATE TO LOG-DATE.
+007190     MOVE WS-CURRENT-TIME TO LOG-TIME.
+007200     WRITE CLASSIFICATION-LOG-RECORD.
+007210 4000-EXIT.
+007220     EXIT.
+007230 4100-SET-LOG-CATEGORY-TEXT.
+007240     EVALUATE TRUE
+007250         WHEN Vowel           MOVE "VOWEL"       TO LOG-CATEGORY
+007260         WHEN Consonant       MOVE "CONSONANT"   TO LOG-CATEGORY
+007270         WHEN Digit           MOVE "DIGIT"       TO LOG-CATEGORY
+007280         WHEN UppercaseLetter MOVE "UPPERCASE"   TO LOG-CATEGORY
+007290         WHEN Punctuation     MOVE "PUNCTUATION" TO LOG-CATEGORY
+007300         WHEN OTHER           MOVE "UNKNOWN"     TO LOG-CATEGORY
+007310     END-EVALUATE.
+007320 4100-EXIT.
+007330     EXIT.
+007340*
+007350*----------------------------------------------------------------
+007360*    5000-WRITE-REJECT-RECORD - REWORK QUEUE FEED
+007370*----------------------------------------------------------------
+007380 5000-WRITE-REJECT-RECORD.
+007390     MOVE WS-SEQUENCE-NUMBER TO REJ-SEQUENCE-NUMBER.
+007400     MOVE WS-CHAR TO REJ-CHARACTER.
+007410     EVALUATE TRUE
+007420         WHEN BlankCharacter
+007430             MOVE "03" TO REJ-REASON-CODE
+007440             MOVE "BLANK CHARACTER" TO REJ-REASON-TEXT
+007450         WHEN OTHER
+007460             MOVE "01" TO REJ-REASON-CODE
+007470             MOVE "NON-ALPHANUMERIC CHAR" TO REJ-REASON-TEXT
+007480     END-EVALUATE.
+007490     WRITE REJECT-RECORD.
+007500 5000-EXIT.
+007510     EXIT.
+007520*
+007530*----------------------------------------------------------------
+007540*    6000-WRITE-OCR-FEED-RECORD - FEED TO THE OCR CONFIDENCE
+007550*    SCORING SYSTEM
+007560*----------------------------------------------------------------
+007570 6000-WRITE-OCR-FEED-RECORD.
+007580     MOVE WS-SEQUENCE-NUMBER TO OCR-FEED-SEQUENCE-NUMBER.
+007590     MOVE WS-CHAR TO OCR-FEED-CHARACTER.
+007600     MOVE WS-CHAR-CLASS-CODE TO OCR-FEED-CLASS-CODE.
+007610     PERFORM 6100-SET-CONFIDENCE-WEIGHT THRU 6100-EXIT.
+007620     WRITE OCR-FEED-RECORD.
+007630 6000-EXIT.
+007640     EXIT.
+007650 6100-SET-CONFIDENCE-WEIGHT.
+007660     EVALUATE TRUE
+007670         WHEN Vowel
+007680             MOVE 100 TO OCR-FEED-CONFIDENCE-WEIGHT
+007690         WHEN Consonant
+007700             MOVE 100 TO OCR-FEED-CONFIDENCE-WEIGHT
+007710         WHEN Digit
+007720             MOVE 100 TO OCR-FEED-CONFIDENCE-WEIGHT
+007730         WHEN UppercaseLetter
+007740             MOVE 095 TO OCR-FEED-CONFIDENCE-WEIGHT
+007750         WHEN Punctuation
+007760             MOVE 080 TO OCR-FEED-CONFIDENCE-WEIGHT
+007770         WHEN OTHER
+007780             MOVE 000 TO OCR-FEED-CONFIDENCE-WEIGHT
+007790     END-EVALUATE.
+007800 6100-EXIT.
+007810     EXIT.
+007820*
+007830*----------------------------------------------------------------
+007840*    7000-CHECKPOINT-IF-DUE - WRITTEN EVERY WS-CHECKPOINT-
+007850*    INTERVAL RECORDS SO A RESTART LOSES AS LITTLE WORK AS
+007860*    POSSIBLE
+007870*----------------------------------------------------------------
+007880 7000-CHECKPOINT-IF-DUE.
+007890     DIVIDE WS-SEQUENCE-NUMBER BY WS-CHECKPOINT-INTERVAL
+007900         GIVING WS-CHECKPOINT-QUOTIENT
+007910         REMAINDER WS-CHECKPOINT-REMAINDER.
+007920     IF WS-CHECKPOINT-REMAINDER = ZERO
+007930         PERFORM 7100-WRITE-CHECKPOINT-RECORD THRU 7100-EXIT
+007940     END-IF.
+007950 7000-EXIT.
+007960     EXIT.
+007970 7100-WRITE-CHECKPOINT-RECORD.
+007980     IF WS-CHECKPOINT-OPEN-SWITCH = "Y"
+007990         CLOSE CHECKPOINT-FILE
+008000     END-IF.
+008010     OPEN OUTPUT CHECKPOINT-FILE.
+008020     IF NOT CHKPT-STATUS-OK
+008030         DISPLAY "CHKPTFILE OPEN FAILED - STATUS "
+008040             WS-CHKPT-STATUS
+008050         GO TO 9900-FATAL-FILE-ERROR
+008060     END-IF.
+008070     MOVE "Y" TO WS-CHECKPOINT-OPEN-SWITCH.
+008080     MOVE WS-SEQUENCE-NUMBER TO CKPT-LAST-SEQUENCE-PROCESSED.
+008090     MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE.
+008100     MOVE WS-SHIFT-VOWEL-COUNT TO CKPT-SHIFT-VOWEL-COUNT.
+008110     MOVE WS-SHIFT-CONSONANT-COUNT TO CKPT-SHIFT-CONSONANT-COUNT.
+008120     MOVE WS-SHIFT-DIGIT-COUNT TO CKPT-SHIFT-DIGIT-COUNT.
+008130     MOVE WS-SHIFT-UPPERCASE-COUNT TO CKPT-SHIFT-UPPERCASE-COUNT.
+008140     MOVE WS-SHIFT-PUNCTUATION-COUNT
+008150         TO CKPT-SHIFT-PUNCTUATION-COUNT.
+008160     MOVE WS-SHIFT-REJECT-COUNT TO CKPT-SHIFT-REJECT-COUNT.
+008170     PERFORM 7110-SAVE-DIGIT-FREQUENCY-ENTRY THRU 7110-EXIT
+008180         VARYING WS-CKPT-DIGIT-SUB FROM 1 BY 1
+008190         UNTIL WS-CKPT-DIGIT-SUB > 10.
+008200     WRITE CHECKPOINT-RECORD.
+008210 7100-EXIT.
+008220     EXIT.
+008230 7110-SAVE-DIGIT-FREQUENCY-ENTRY.
+008240     MOVE WS-DIGIT-FREQUENCY-COUNT(WS-CKPT-DIGIT-SUB)
+008250         TO CKPT-DIGIT-FREQUENCY-COUNT(WS-CKPT-DIGIT-SUB).
+008260 7110-EXIT.
+008270     EXIT.
+008280*
+008290*----------------------------------------------------------------
+008300*    8000-TERMINATE-RUN - BALANCE THE RUN, PRINT THE SUMMARY
+008310*    REPORT AND CLOSE EVERYTHING DOWN
+008320*----------------------------------------------------------------
+008330 8000-TERMINATE-RUN.
+008340     PERFORM 8100-CHECK-RUN-BALANCE THRU 8100-EXIT.
+008350     PERFORM 8200-WRITE-SUMMARY-REPORT THRU 8200-EXIT.
+008360     CLOSE CHARACTER-INPUT-FILE.
+008370     CLOSE CLASSIFICATION-LOG-FILE.
+008380     CLOSE REJECT-FILE.
+008390     IF WS-CHECKPOINT-OPEN-SWITCH = "Y"
+008400         CLOSE CHECKPOINT-FILE
+008410     END-IF.
+008420     CLOSE SUMMARY-REPORT-FILE.
+008430     CLOSE OCR-FEED-FILE.
+008440     DISPLAY "CHARCLS COMPLETE - " WS-CHARACTERS-CLASSIFIED
+008450         " CHARACTERS CLASSIFIED.".
+008460 8000-EXIT.
+008470     EXIT.
+008480 8100-CHECK-RUN-BALANCE.
+008490     IF WS-CHARACTERS-CLASSIFIED NOT = WS-EXPECTED-COUNT
+008500         MOVE "Y" TO WS-BALANCE-SWITCH
+008510         MOVE 8 TO RETURN-CODE
+008520         DISPLAY "** OUT OF BALANCE - EXPECTED "
+008530             WS-EXPECTED-COUNT
+008540             " GOT " WS-CHARACTERS-CLASSIFIED " **"
+008550     ELSE
+008560         MOVE "N" TO WS-BALANCE-SWITCH
+008570     END-IF.
+008580 8100-EXIT.
+008590     EXIT.
+008600*
+008610*----------------------------------------------------------------
+008620*    8200-WRITE-SUMMARY-REPORT AND ITS WORKER PARAGRAPHS
+008630*----------------------------------------------------------------
+008640 8200-WRITE-SUMMARY-REPORT.
+008650     PERFORM 8210-WRITE-REPORT-HEADING THRU 8210-EXIT.
+008660     PERFORM 8220-WRITE-SHIFT-TOTALS THRU 8220-EXIT.
+008670     PERFORM 8230-WRITE-DIGIT-FREQUENCY-LINE THRU 8230-EXIT
+008680         VARYING WS-DIGIT-IDX FROM 1 BY 1
+008690         UNTIL WS-DIGIT-IDX > 10.
+008700     PERFORM 8240-WRITE-BALANCE-LINE THRU 8240-EXIT.
+008710 8200-EXIT.
+008720     EXIT.
+008730 8210-WRITE-REPORT-HEADING.
+008740     MOVE SPACES TO WS-REPORT-LINE.
+008750     MOVE "CHARACTER CLASSIFICATION - END OF RUN SUMMARY"
+008760         TO WS-REPORT-LINE(1:46).
+008770     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+008780     MOVE SPACES TO WS-REPORT-LINE.
+008790     MOVE "SHIFT" TO WS-REPORT-LINE(1:5).
+008800     MOVE WS-SHIFT-CODE TO WS-REPORT-LINE(7:1).
+008810     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+008820 8210-EXIT.
+008830     EXIT.
+008840 8220-WRITE-SHIFT-TOTALS.
+008850     MOVE SPACES TO WS-REPORT-LINE.
+008860     MOVE "VOWELS" TO WS-REPORT-LINE(1:6).
+008870     MOVE WS-SHIFT-VOWEL-COUNT TO WS-RPT-COUNT-EDIT.
+008880     MOVE WS-RPT-COUNT-EDIT TO WS-REPORT-LINE(20:7).
+008890     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+008900     MOVE SPACES TO WS-REPORT-LINE.
+008910     MOVE "CONSONANTS" TO WS-REPORT-LINE(1:10).
+008920     MOVE WS-SHIFT-CONSONANT-COUNT TO WS-RPT-COUNT-EDIT.
+008930     MOVE WS-RPT-COUNT-EDIT TO WS-REPORT-LINE(20:7).
+008940     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+008950     MOVE SPACES TO WS-REPORT-LINE.
+008960     MOVE "DIGITS" TO WS-REPORT-LINE(1:6).
+008970     MOVE WS-SHIFT-DIGIT-COUNT TO WS-RPT-COUNT-EDIT.
+008980     MOVE WS-RPT-COUNT-EDIT TO WS-REPORT-LINE(20:7).
+008990     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+009000     MOVE SPACES TO WS-REPORT-LINE.
+009010     MOVE "UPPERCASE" TO WS-REPORT-LINE(1:9).
+009020     MOVE WS-SHIFT-UPPERCASE-COUNT TO WS-RPT-COUNT-EDIT.
+009030     MOVE WS-RPT-COUNT-EDIT TO WS-REPORT-LINE(20:7).
+009040     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+009050     MOVE SPACES TO WS-REPORT-LINE.
+009060     MOVE "PUNCTUATION" TO WS-REPORT-LINE(1:11).
+009070     MOVE WS-SHIFT-PUNCTUATION-COUNT TO WS-RPT-COUNT-EDIT.
+009080     MOVE WS-RPT-COUNT-EDIT TO WS-REPORT-LINE(20:7).
+009090     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+009100     MOVE SPACES TO WS-REPORT-LINE.
+009110     MOVE "REJECTS" TO WS-REPORT-LINE(1:7).
+009120     MOVE WS-SHIFT-REJECT-COUNT TO WS-RPT-COUNT-EDIT.
+009130     MOVE WS-RPT-COUNT-EDIT TO WS-REPORT-LINE(20:7).
+009140     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+009150 8220-EXIT.
+009160     EXIT.
+009170 8230-WRITE-DIGIT-FREQUENCY-LINE.
+009180     MOVE SPACES TO WS-REPORT-LINE.
+009190     MOVE "DIGIT" TO WS-REPORT-LINE(1:5).
+009200     MOVE WS-DIGIT-CHARACTERS(WS-DIGIT-IDX:1)
+009210         TO WS-REPORT-LINE(7:1).
+009220     MOVE "OCCURRED" TO WS-REPORT-LINE(9:8).
+009230     MOVE WS-DIGIT-FREQUENCY-COUNT(WS-DIGIT-IDX)
+009240         TO WS-RPT-COUNT-EDIT.
+009250     MOVE WS-RPT-COUNT-EDIT TO WS-REPORT-LINE(20:7).
+009260     MOVE "TIMES" TO WS-REPORT-LINE(28:5).
+009270     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+009280 8230-EXIT.
+009290     EXIT.
+009300 8240-WRITE-BALANCE-LINE.
+009310     MOVE SPACES TO WS-REPORT-LINE.
+009320     MOVE "EXPECTED COUNT" TO WS-REPORT-LINE(1:14).
+009330     MOVE WS-EXPECTED-COUNT TO WS-RPT-COUNT-EDIT.
+009340     MOVE WS-RPT-COUNT-EDIT TO WS-REPORT-LINE(20:7).
+009350     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+009360     MOVE SPACES TO WS-REPORT-LINE.
+009370     MOVE "ACTUAL COUNT" TO WS-REPORT-LINE(1:12).
+009380     MOVE WS-CHARACTERS-CLASSIFIED TO WS-RPT-COUNT-EDIT.
+009390     MOVE WS-RPT-COUNT-EDIT TO WS-REPORT-LINE(20:7).
+009400     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+009410     MOVE SPACES TO WS-REPORT-LINE.
+009420     IF RUN-IS-OUT-OF-BALANCE
+009430         MOVE "** RUN IS OUT OF BALANCE **"
+009440             TO WS-REPORT-LINE(1:28)
+009450     ELSE
+009460         MOVE "RUN IS IN BALANCE" TO WS-REPORT-LINE(1:17)
+009470     END-IF.
+009480     WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-LINE.
+009490 8240-EXIT.
+009500     EXIT.
+009510*
+009520*----------------------------------------------------------------
+009530*    9900-FATAL-FILE-ERROR - REACHED BY GO TO WHEN A FILE OPEN
+009540*    FAILS FOR A REASON OTHER THAN A MISSING OPTIONAL DATASET.
+009550*    SETS A NONZERO RETURN CODE FOR THE JOB SCHEDULER AND ENDS
+009560*    THE RUN.
+009570*----------------------------------------------------------------
+009580 9900-FATAL-FILE-ERROR.
+009590     DISPLAY "CHARCLS ABENDING - UNRECOVERABLE FILE ERROR".
+009600     MOVE 16 TO RETURN-CODE.
+009610     STOP RUN.
